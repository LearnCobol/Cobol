@@ -0,0 +1,140 @@
+000100******************************************************************
+000200* PROGRAM-ID.  BSORTSVC                                          *
+000300* AUTHOR.      D.MAINT                                            *
+000400* INSTALLATION. DATA PROCESSING                                   *
+000500* DATE-WRITTEN. 08/08/2026                                        *
+000600* DATE-COMPILED.                                                  *
+000700*-----------------------------------------------------------------*
+000800* SHARED SORT SERVICE.  RUNS THE SAME EARLY-EXIT BUBBLE SORT      *
+000900* BUBBLE-SORT USES INTERNALLY (ASCENDING OR DESCENDING ON THE     *
+001000* AMOUNT FIELD, WITH ID AS AN ASCENDING SECONDARY KEY ON TIED     *
+001100* AMOUNTS) BUT AS A CALLABLE SUBPROGRAM, SO ANY BATCH JOB THAT    *
+001200* NEEDS TO SORT AN ARRAY OF SRTREC-SHAPED DETAIL RECORDS CAN      *
+001300* CALL THIS INSTEAD OF GROWING ITS OWN COPY OF THE ALGORITHM.     *
+001400* THE CALLER'S TABLE IS SORTED IN PLACE (PASSED BY REFERENCE,     *
+001500* THE DEFAULT CALLING CONVENTION) - THERE IS NO RETURN VALUE.     *
+001600*-----------------------------------------------------------------*
+001700* CALLING CONVENTION                                              *
+001800*     CALL "BSORTSVC" USING SRT-ARR-COUNT SRT-DIRECTION           *
+001900*         SRT-ARR-TABLE.                                          *
+002000*         SRT-ARR-COUNT     PIC S9(04) COMP - ENTRIES IN USE.     *
+002100*         SRT-DIRECTION     PIC X(01) - "A" OR "D".                *
+002200*         SRT-ARR-TABLE     OCCURS 1 TO 500 TIMES DEPENDING ON     *
+002300*                           SRT-ARR-COUNT, ONE SRTENT-SHAPED       *
+002400*                           ENTRY (AMOUNT/ID/DATE) PER OCCURRENCE. *
+002500*-----------------------------------------------------------------*
+002600* MODIFICATION HISTORY                                            *
+002700*  DATE       INIT  DESCRIPTION                                   *
+002800*  08/08/2026 DLM   ORIGINAL PROGRAM - SORT LOGIC EXTRACTED FROM   *
+002900*                   BUBBLE-SORT'S 4000-SORTING-ARRAY/4100-SORT-    *
+003000*                   PASS SO OTHER JOBS CAN CALL IT AS A SHARED     *
+003100*                   SERVICE INSTEAD OF COPYING THE ALGORITHM.      *
+003200*                   BUBBLE-SORT KEEPS ITS OWN COPY OF THE SORT     *
+003300*                   RATHER THAN CALLING THIS, SINCE ITS SORT NEEDS *
+003400*                   TO CHECKPOINT BETWEEN PASSES - A CONCERN THIS  *
+003500*                   SINGLE-CALL SERVICE DOES NOT ADDRESS.          *
+003600******************************************************************
+003700 IDENTIFICATION DIVISION.
+003800 PROGRAM-ID. BSORTSVC.
+003900 AUTHOR. D.MAINT.
+004000 INSTALLATION. DATA PROCESSING.
+004100 DATE-WRITTEN. 08/08/2026.
+004200 DATE-COMPILED.
+004300
+004400 DATA DIVISION.
+004500 WORKING-STORAGE SECTION.
+004600******************************************************************
+004700*    UPPER LIMIT THE CALLER'S TABLE CAN GROW TO - MUST MATCH THE   *
+004800*    CEILING ON SRT-ARR-TABLE IN THE LINKAGE SECTION BELOW.        *
+004900******************************************************************
+005000     78  W-MAX-ARR VALUE 500.
+005100
+005200******************************************************************
+005300*    HOLDING AREA USED WHEN SWAPPING TWO ENTRIES                   *
+005400******************************************************************
+005500 01  W-SWAP-REC.
+005600     COPY SRTREC REPLACING ==SR-AMOUNT== BY ==SW-AMOUNT==
+005700         ==SR-ID== BY ==SW-ID==
+005800         ==SR-DATE== BY ==SW-DATE==.
+005900
+006000******************************************************************
+006100*    COUNTERS FOR THE SORT PASSES                                  *
+006200******************************************************************
+006300 01  W-K PIC S9(04) COMP VALUE 1.
+006400 01  W-LIMIT PIC S9(04) COMP VALUE ZERO.
+006500
+006600******************************************************************
+006700*    SWITCH THAT RECORDS WHETHER A SWAP HAPPENED ON A SORT PASS -  *
+006800*    ONCE A FULL PASS MAKES NO SWAPS, THE TABLE IS IN ORDER AND    *
+006900*    THE SORT CAN STOP WITHOUT WORKING THROUGH EVERY REMAINING     *
+007000*    PASS.                                                         *
+007100******************************************************************
+007200 01  WS-SWAP-SWITCH PIC X(01) VALUE "N".
+007300         88  WS-SWAP-OCCURRED    VALUE "Y".
+007400         88  WS-NO-SWAP-OCCURRED VALUE "N".
+007500
+007600 LINKAGE SECTION.
+007700******************************************************************
+007800*    NUMBER OF ENTRIES ACTUALLY IN USE IN THE CALLER'S TABLE.      *
+007900******************************************************************
+008000 01  SRT-ARR-COUNT              PIC S9(04) COMP.
+008100
+008200******************************************************************
+008300*    SORT DIRECTION - "A" FOR ASCENDING, "D" FOR DESCENDING.       *
+008400******************************************************************
+008500 01  SRT-DIRECTION              PIC X(01).
+008600         88  SRT-ASCENDING      VALUE "A".
+008700         88  SRT-DESCENDING     VALUE "D".
+008800
+008900******************************************************************
+009000*    ARRAY OF DETAIL RECORDS TO BE SORTED IN PLACE.                *
+009100******************************************************************
+009200 01  SRT-ARR-TABLE.
+009300     05  SRT-ARR-ENTRY OCCURS 1 TO W-MAX-ARR TIMES
+009400             DEPENDING ON SRT-ARR-COUNT.
+009500         COPY SRTENT.
+009600
+009700 PROCEDURE DIVISION USING SRT-ARR-COUNT SRT-DIRECTION
+009800     SRT-ARR-TABLE.
+009900 0000-MAINLINE SECTION.
+010000     PERFORM 1000-SORT-ARRAY THRU 1000-SORT-ARRAY-EXIT.
+010100     GOBACK.
+010200
+010300 1000-SORT-ARRAY.
+010400******************************************************************
+010500*    EACH PASS BUBBLES THE LARGEST (OR, DESCENDING, SMALLEST)      *
+010600*    REMAINING AMOUNT UP TO W-LIMIT, SO THE INNER LOOP'S UPPER     *
+010700*    BOUND SHRINKS FROM THE BACK OF THE TABLE ON EVERY PASS.  ONCE *
+010800*    A COMPLETE PASS MAKES NO SWAPS THE TABLE IS ALREADY IN ORDER  *
+010900*    AND THE SORT STOPS WITHOUT RUNNING THE REMAINING PASSES.      *
+011000******************************************************************
+011100     MOVE SRT-ARR-COUNT TO W-LIMIT.
+011200     SET WS-SWAP-OCCURRED TO TRUE.
+011300     PERFORM 1100-SORT-PASS THRU 1100-SORT-PASS-EXIT
+011400         UNTIL WS-NO-SWAP-OCCURRED OR W-LIMIT < 2.
+011500 1000-SORT-ARRAY-EXIT.
+011600     EXIT.
+011700
+011800 1100-SORT-PASS.
+011900     SET WS-NO-SWAP-OCCURRED TO TRUE.
+012000     MOVE 1 TO W-K.
+012100     PERFORM UNTIL W-K > W-LIMIT - 1
+012200
+012300         IF ((SRT-ASCENDING
+012400                 AND SR-AMOUNT(W-K) > SR-AMOUNT(W-K + 1))
+012500             OR (SRT-DESCENDING
+012600                 AND SR-AMOUNT(W-K) < SR-AMOUNT(W-K + 1))
+012700             OR (SR-AMOUNT(W-K) = SR-AMOUNT(W-K + 1)
+012800                 AND SR-ID(W-K) > SR-ID(W-K + 1)))
+012900             MOVE SRT-ARR-ENTRY(W-K) TO W-SWAP-REC
+013000             MOVE SRT-ARR-ENTRY(W-K + 1) TO SRT-ARR-ENTRY(W-K)
+013100             MOVE W-SWAP-REC TO SRT-ARR-ENTRY(W-K + 1)
+013200             SET WS-SWAP-OCCURRED TO TRUE
+013300         END-IF
+013400
+013500         ADD 1 TO W-K
+013600     END-PERFORM.
+013700
+013800     SUBTRACT 1 FROM W-LIMIT.
+013900 1100-SORT-PASS-EXIT.
+014000     EXIT.
