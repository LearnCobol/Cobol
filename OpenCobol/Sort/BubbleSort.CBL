@@ -1,96 +1,929 @@
-      ******************************************************************
-      * Author: Maxfx                                                  *
-      * Date: 22/5/2017                                                *
-      * Program generate number and add to array and then sort array   *
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. BUBBLE-SORT.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-      ******************************************************************
-      *    Variable for lenght of array                                *
-      ******************************************************************
-           78 W-LEN-ARR VALUE 30.
+000100******************************************************************
+000200* PROGRAM-ID.  BUBBLE-SORT                                        *
+000300* AUTHOR.      MAXFX                                              *
+000400* INSTALLATION. DATA PROCESSING                                   *
+000500* DATE-WRITTEN. 22/05/2017                                        *
+000600* DATE-COMPILED.                                                  *
+000700*-----------------------------------------------------------------*
+000800* Generates (or reads) an array of numbers and sorts it into      *
+000900* ascending order using the bubble sort algorithm.                *
+001000*-----------------------------------------------------------------*
+001100* MODIFICATION HISTORY                                            *
+001200*  DATE       INIT  DESCRIPTION                                   *
+001300*  22/05/2017 MFX   ORIGINAL PROGRAM.                              *
+001400*  08/08/2026 DLM   ADDED INPUT-FILE SO THE SORT CAN RUN AGAINST   *
+001500*                   A REAL BATCH EXTRACT.  RANDOM NUMBER           *
+001600*                   GENERATION IS NOW A FALLBACK TEST MODE THAT    *
+001700*                   ONLY FIRES WHEN THE INPUT FILE IS NOT PRESENT. *
+001750*  08/08/2026 DLM   ADDED OUTPUT-FILE SO THE SORTED RESULTS ARE    *
+001760*                   WRITTEN FOR DOWNSTREAM JOBS INSTEAD OF ONLY    *
+001770*                   BEING DISPLAYED.                               *
+001780*  08/08/2026 DLM   SWITCHED FROM A BARE 3-DIGIT ARRAY TO THE      *
+001790*                   SRTREC DETAIL RECORD (AMOUNT/ID/DATE) SO A     *
+001800*                   FULL RECORD RIDES ALONG WITH THE SORT KEY.     *
+001820*  08/08/2026 DLM   ARRAY IS NOW SIZED AT RUN TIME OFF THE NUMBER  *
+001830*                   OF RECORDS ACTUALLY LOADED INSTEAD OF A FIXED  *
+001840*                   78-LEVEL CONSTANT, AND THE SORT EXITS EARLY    *
+001850*                   ONCE A PASS MAKES NO SWAPS.  ALSO FIXED THE    *
+001860*                   INNER-LOOP BOUNDARY TO SHRINK FROM THE BACK OF *
+001870*                   THE TABLE (WHERE THE SORT ACTUALLY SETTLES     *
+001880*                   VALUES) RATHER THAN THE FRONT.                 *
+001890*  08/08/2026 DLM   ADDED CONTROL-FILE SO A RUN CAN ASK FOR A       *
+001895*                   DESCENDING SORT (DEFAULT REMAINS ASCENDING     *
+001896*                   WHEN THE CONTROL FILE IS NOT PRESENT), AND      *
+001897*                   ADDED ID AS A SECONDARY KEY SO TIED AMOUNTS     *
+001898*                   COME OUT IN A STABLE, REPEATABLE ORDER.         *
+001899*  08/08/2026 DLM   ADDED A PRE-SORT VALIDATION PASS THAT CHECKS    *
+001901*                   FOR OUT-OF-RANGE AMOUNTS AND DUPLICATE IDS AND  *
+001902*                   RECONCILES A CONTROL TOTAL AGAINST THE CONTROL  *
+001903*                   CARD.  EXCEPTIONS ARE DISPLAYED AND SURFACED    *
+001904*                   TO THE CALLING JOB STEP VIA RETURN-CODE.        *
+001905*  08/08/2026 DLM   ADDED A PAGED, HEADED PRINT REPORT OF THE       *
+001906*                   SORTED RESULTS WITH MIN/MAX/AVERAGE/MEDIAN      *
+001907*                   AMOUNT STATISTICS AT THE END.                   *
+001908*  08/08/2026 DLM   ADDED A PERSISTENT AUDIT TRAIL - ONE RECORD IS  *
+001909*                   APPENDED TO AUDITLOG EVERY RUN, SO A HISTORY    *
+001910*                   OF WHAT RAN AND WITH WHAT RESULT IS KEPT ACROSS *
+001911*                   JOB EXECUTIONS.                                 *
+001912*  08/08/2026 DLM   ADDED CHECKPOINT/RESTART - THE SORT NOW SAVES   *
+001913*                   ITS ARRAY AND PASS STATE TO CKPTFILE EVERY      *
+001914*                   W-CKPT-INTERVAL PASSES AND RESUMES FROM THE     *
+001915*                   LAST CHECKPOINT ON THE NEXT RUN IF THE PRIOR    *
+001916*                   RUN NEVER FINISHED THE SORT.                    *
+999890*  08/08/2026 DLM   CHECKPOINT RESTORE NOW CHECKS THE SAVED RECORD  *
+999891*                   COUNT AND CONTROL TOTAL AGAINST THIS RUN'S      *
+999892*                   FRESHLY LOADED DATA, AND REFUSES A CHECKPOINT   *
+999893*                   THAT DOESN'T MATCH INSTEAD OF RESTORING IT.     *
+999894*                   SORT DIRECTION IS NOW SAVED TO AND RESTORED     *
+999895*                   FROM THE CHECKPOINT TOO.  THE PRE-SORT          *
+999896*                   VALIDATION PASS NOW ALSO CHECKS THE RECORD      *
+999897*                   COUNT AGAINST THE CONTROL CARD AND WRITES       *
+999898*                   FLAGGED RECORDS TO A NEW EXCEPTION REPORT,      *
+999899*                   EXCPFILE, RATHER THAN ONLY DISPLAYING THEM.     *
+999900*                   CONTROL-FILE READ NOW GUARDS WITH AT END LIKE   *
+999989*                   THE OTHER OPTIONAL FILES, AND THE AVERAGE       *
+999988*                   STATISTIC IS RECOMPUTED FROM THE POST-SORT      *
+999987*                   TABLE INSTEAD OF THE VALIDATION-TIME TOTAL.     *
+001810******************************************************************
+001900 IDENTIFICATION DIVISION.
+002000 PROGRAM-ID. BUBBLE-SORT.
+002100 AUTHOR. MAXFX.
+002200 INSTALLATION. DATA PROCESSING.
+002300 DATE-WRITTEN. 22/05/2017.
+002400 DATE-COMPILED.
+002500
+002600 ENVIRONMENT DIVISION.
+003100 INPUT-OUTPUT SECTION.
+003200 FILE-CONTROL.
+003300*-----------------------------------------------------------------*
+003400* BATCH EXTRACT CONTAINING THE VALUES TO BE SORTED.  WHEN THIS    *
+003500* FILE IS NOT PRESENT (FILE STATUS 35 AT OPEN TIME) THE PROGRAM   *
+003600* FALLS BACK TO GENERATING ITS OWN RANDOM TEST NUMBERS.           *
+003700*-----------------------------------------------------------------*
+003800     SELECT INPUT-FILE ASSIGN TO "INFILE"
+003900         ORGANIZATION IS LINE SEQUENTIAL
+004000         FILE STATUS IS WS-INPUT-FILE-STATUS.
+004010
+004020*-----------------------------------------------------------------*
+004030* SORTED OUTPUT, PICKED UP BY WHATEVER JOB NEEDS THE ORDERED LIST.*
+004040*-----------------------------------------------------------------*
+004050     SELECT OUTPUT-FILE ASSIGN TO "OUTFILE"
+004060         ORGANIZATION IS LINE SEQUENTIAL
+004070         FILE STATUS IS WS-OUTPUT-FILE-STATUS.
+004080
+004081*-----------------------------------------------------------------*
+004082* OPTIONAL SORT CONTROL CARD.  WHEN PRESENT IT SELECTS ASCENDING  *
+004083* OR DESCENDING SEQUENCE FOR THE RUN AND MAY CARRY AN EXPECTED    *
+004084* CONTROL TOTAL FOR THE INPUT BATCH TO BE RECONCILED AGAINST.     *
+004085* WHEN IT IS NOT PRESENT (FILE STATUS 35 AT OPEN TIME) THE SORT   *
+004086* DEFAULTS TO ASCENDING AND SKIPS THE CONTROL TOTAL CHECK.        *
+004087*-----------------------------------------------------------------*
+004090     SELECT CONTROL-FILE ASSIGN TO "CTLFILE"
+004091         ORGANIZATION IS LINE SEQUENTIAL
+004092         FILE STATUS IS WS-CONTROL-FILE-STATUS.
+999990*-----------------------------------------------------------------*
+999991* EXCEPTION REPORT - EVERY RECORD THE PRE-SORT VALIDATION PASS     *
+999992* FLAGS (OUT-OF-RANGE AMOUNT, DUPLICATE ID, CONTROL TOTAL OR       *
+999993* RECORD COUNT MISMATCH) IS WRITTEN HERE, NOT JUST DISPLAYED.      *
+999994*-----------------------------------------------------------------*
+999995     SELECT EXCEPTION-FILE ASSIGN TO "EXCPFILE"
+999996         ORGANIZATION IS LINE SEQUENTIAL
+999997         FILE STATUS IS WS-EXCEPTION-FILE-STATUS.
+004093
+004094*-----------------------------------------------------------------*
+004095* PAGED, HEADED PRINT REPORT OF THE SORTED RESULTS, WITH SUMMARY  *
+004096* STATISTICS FOLLOWING THE LAST DETAIL PAGE.                      *
+004097*-----------------------------------------------------------------*
+004098     SELECT REPORT-FILE ASSIGN TO "RPTFILE"
+004099         ORGANIZATION IS LINE SEQUENTIAL
+004100         FILE STATUS IS WS-REPORT-FILE-STATUS.
+004102
+004103*-----------------------------------------------------------------*
+004104* PERSISTENT AUDIT TRAIL - ONE RECORD IS APPENDED PER RUN SO A     *
+004105* HISTORY OF WHO/WHAT RAN, AND WITH WHAT RESULT, SURVIVES ACROSS   *
+004106* RUNS OF THE JOB.                                                 *
+004107*-----------------------------------------------------------------*
+004108     SELECT AUDIT-FILE ASSIGN TO "AUDITLOG"
+004109         ORGANIZATION IS LINE SEQUENTIAL
+004110         FILE STATUS IS WS-AUDIT-FILE-STATUS.
+004111
+004112*-----------------------------------------------------------------*
+004113* CHECKPOINT FILE FOR THE SORT.  A SNAPSHOT OF THE ARRAY AND PASS  *
+004114* STATE IS WRITTEN HERE EVERY FEW PASSES SO A RUN INTERRUPTED      *
+004115* PARTWAY THROUGH A BIG SORT CAN RESUME FROM THE LAST CHECKPOINT   *
+004116* INSTEAD OF STARTING THE WHOLE ARRAY OVER.                        *
+004117*-----------------------------------------------------------------*
+004118     SELECT CHECKPOINT-FILE ASSIGN TO "CKPTFILE"
+004119         ORGANIZATION IS LINE SEQUENTIAL
+004120         FILE STATUS IS WS-CHECKPOINT-FILE-STATUS.
+004121
+004200 DATA DIVISION.
+004300 FILE SECTION.
+004400 FD  INPUT-FILE
+004500     LABEL RECORDS ARE STANDARD
+004600     RECORDING MODE IS F.
+004700 01  IN-RECORD.
+004800     COPY SRTREC REPLACING ==SR-AMOUNT== BY ==IN-AMOUNT==
+004810         ==SR-ID== BY ==IN-ID==
+004820         ==SR-DATE== BY ==IN-DATE==.
+004910
+004920 FD  OUTPUT-FILE
+004930     LABEL RECORDS ARE STANDARD
+004940     RECORDING MODE IS F.
+004950 01  OUT-RECORD.
+004960     COPY SRTREC REPLACING ==SR-AMOUNT== BY ==OUT-AMOUNT==
+004965         ==SR-ID== BY ==OUT-ID==
+004970         ==SR-DATE== BY ==OUT-DATE==.
+005000
+005010 FD  CONTROL-FILE
+005020     LABEL RECORDS ARE STANDARD
+005030     RECORDING MODE IS F.
+005040 01  CTL-RECORD.
+005050     05  CTL-DIRECTION          PIC X(01).
+005055     05  CTL-CONTROL-TOTAL      PIC 9(08).
+005057     05  CTL-EXPECTED-COUNT     PIC 9(05).
+005060     05  FILLER                 PIC X(66).
+005070
+999998 FD  EXCEPTION-FILE
+999998     LABEL RECORDS ARE STANDARD
+999998     RECORDING MODE IS F.
+999999 01  EXCP-LINE                      PIC X(80).
 
-      ******************************************************************
-      *     Array of numbers                                           *
-      ******************************************************************
-           01 W-ARR PIC 999 OCCURS W-LEN-ARR TIMES.
+005071 FD  REPORT-FILE
+005072     LABEL RECORDS ARE STANDARD
+005073     RECORDING MODE IS F.
+005074 01  RPT-LINE                       PIC X(80).
+005075 01  RPT-DETAIL-LINE REDEFINES RPT-LINE.
+005076     05  RPT-DET-ID                 PIC X(10).
+005077     05  FILLER                     PIC X(02).
+005078     05  RPT-DET-AMOUNT             PIC Z(4)9.
+005079     05  FILLER                     PIC X(04).
+005080     05  RPT-DET-DATE               PIC 9(08).
+005081     05  FILLER                     PIC X(51).
+005082
+005083 FD  AUDIT-FILE
+005084     LABEL RECORDS ARE STANDARD
+005085     RECORDING MODE IS F.
+005086 01  AUDIT-RECORD.
+005087     05  AUD-RUN-DATE               PIC 9(08).
+005088     05  FILLER                     PIC X(01) VALUE SPACE.
+005089     05  AUD-RUN-TIME               PIC 9(06).
+005090     05  FILLER                     PIC X(01) VALUE SPACE.
+005091     05  AUD-SOURCE                 PIC X(06).
+005092     05  FILLER                     PIC X(01) VALUE SPACE.
+005093     05  AUD-DIRECTION              PIC X(01).
+005094     05  FILLER                     PIC X(01) VALUE SPACE.
+005095     05  AUD-REC-COUNT              PIC 9(05).
+005096     05  FILLER                     PIC X(01) VALUE SPACE.
+005097     05  AUD-VALIDATION             PIC X(04).
+005098     05  FILLER                     PIC X(01) VALUE SPACE.
+005099     05  AUD-RETURN-CODE            PIC 9(03).
+005100     05  FILLER                     PIC X(30).
+005101
+005102 FD  CHECKPOINT-FILE
+005103     LABEL RECORDS ARE STANDARD
+005104     RECORDING MODE IS F.
+005105 01  CKPT-RECORD.
+005106     05  CKPT-ARR-COUNT             PIC 9(05).
+005107     05  CKPT-LIMIT                 PIC 9(05).
+005108     05  CKPT-SWAP-SWITCH           PIC X(01).
+999980     05  CKPT-DIRECTION             PIC X(01).
+999981*    BATCH TOTAL IS THE AMOUNT SUM COMPUTED DURING VALIDATION FOR
+999982*    THE RUN THAT WROTE THIS CHECKPOINT - USED ON RESTART TO TELL
+999983*    WHETHER A FOUND CHECKPOINT BELONGS TO THIS RUN'S BATCH.
+999984     05  CKPT-BATCH-TOTAL           PIC 9(08).
+005108*    500 IS THE SAME CEILING AS W-MAX-ARR - IT HAS TO BE A
+005108*    LITERAL HERE SINCE THE FILE SECTION IS COMPILED BEFORE
+005108*    THE 78-LEVEL IS DEFINED IN WORKING-STORAGE.
+005109     05  CKPT-ENTRY OCCURS 1 TO 500 TIMES
+005110             DEPENDING ON CKPT-ARR-COUNT.
+005111         COPY SRTENT REPLACING ==SR-AMOUNT== BY ==CKPT-AMOUNT==
+005112             ==SR-ID== BY ==CKPT-ID==
+005113             ==SR-DATE== BY ==CKPT-DATE==.
+005114
+005115 WORKING-STORAGE SECTION.
+005200******************************************************************
+005300*    UPPER LIMIT THE TABLE CAN GROW TO, AND THE COUNT OF ENTRIES  *
+005310*    ACTUALLY IN USE FOR THIS RUN.  W-ARR-COUNT IS SET AT RUN     *
+005320*    TIME - FROM THE NUMBER OF RECORDS READ OFF INPUT-FILE, OR    *
+005330*    FROM W-TEST-ARR-SIZE WHEN RUNNING IN RANDOM TEST MODE - SO   *
+005340*    THE TABLE IS NO LONGER TIED TO A COMPILE-TIME CONSTANT.      *
+005400******************************************************************
+005500     78  W-MAX-ARR VALUE 500.
+005510 01  W-ARR-COUNT PIC S9(04) COMP VALUE ZERO.
+005520 01  W-TEST-ARR-SIZE PIC S9(04) COMP VALUE 30.
+005600
+005700******************************************************************
+005800*     ARRAY OF SORT DETAIL RECORDS                                 *
+005900******************************************************************
+006000 01  W-ARR-TABLE.
+006010     05  W-ARR-ENTRY OCCURS 1 TO W-MAX-ARR TIMES
+006012             DEPENDING ON W-ARR-COUNT.
+006020         COPY SRTENT REPLACING ==SR-AMOUNT== BY ==WA-AMOUNT==
+006021             ==SR-ID== BY ==WA-ID==
+006022             ==SR-DATE== BY ==WA-DATE==.
+006100
+006110******************************************************************
+006120*    HOLDING AREA USED WHEN SWAPPING TWO ENTRIES                   *
+006130******************************************************************
+006140 01  W-SWAP-REC.
+006150     COPY SRTREC REPLACING ==SR-AMOUNT== BY ==SW-AMOUNT==
+006151         ==SR-ID== BY ==SW-ID==
+006152         ==SR-DATE== BY ==SW-DATE==.
+006160
+006200******************************************************************
+006300*    COUNTERS FOR ARRAY                                           *
+006400******************************************************************
+006500 01  W-I PIC S9(04) COMP VALUE 1.
+006600 01  W-K PIC S9(04) COMP VALUE 1.
+006700 01  W-H PIC S9(04) COMP VALUE 1.
+006750 01  W-LIMIT PIC S9(04) COMP VALUE ZERO.
+006800
+006810******************************************************************
+006820*    SWITCH THAT RECORDS WHETHER A SWAP HAPPENED ON A SORT PASS - *
+006830*    ONCE A FULL PASS MAKES NO SWAPS, THE TABLE IS IN ORDER AND   *
+006840*    THE SORT CAN STOP WITHOUT WORKING THROUGH EVERY REMAINING    *
+006850*    PASS.                                                        *
+006860******************************************************************
+006870 01  WS-SWAP-SWITCH PIC X(01) VALUE "N".
+006880         88  WS-SWAP-OCCURRED    VALUE "Y".
+006890         88  WS-NO-SWAP-OCCURRED VALUE "N".
+006900
+007500******************************************************************
+007600*    MIN AND MAX NUMBER FOR "RANDOM NUMBERS"                      *
+007700******************************************************************
+007800 01  W-MIN-NUM PIC 99 VALUE 1.
+007900 01  W-MAX-NUM PIC 99 VALUE 99.
+008000 01  W-RAN-NUM PIC 99.
+008100
+008200******************************************************************
+008300* INITIALIZE SEED FOR RANDOM GENERATOR                            *
+008400******************************************************************
+008500 01  SEED  PIC 9V999999999.
+008510
+008520******************************************************************
+008530*    FABRICATED ID/DATE FOR RECORDS BUILT IN TEST MODE             *
+008540******************************************************************
+008550 01  WS-TEST-ID-NUM       PIC 9(07) VALUE ZERO.
+008560 01  WS-TODAY-DATE        PIC 9(08) VALUE ZERO.
+008600
+008700******************************************************************
+008800*    SWITCH THAT RECORDS WHETHER A REAL INPUT FILE WAS FOUND      *
+008900******************************************************************
+009000 01  WS-INPUT-FILE-STATUS       PIC X(02) VALUE SPACES.
+009100         88  WS-INPUT-FILE-OK       VALUE "00".
+009200         88  WS-INPUT-FILE-NOT-FOUND VALUE "35".
+009300         88  WS-INPUT-FILE-AT-END   VALUE "10".
+009400
+009500 01  WS-INPUT-SWITCH             PIC X(01) VALUE "N".
+009600         88  WS-INPUT-FILE-PRESENT  VALUE "Y".
+009700         88  WS-INPUT-FILE-ABSENT   VALUE "N".
+009710
+009720******************************************************************
+009730*    FILE STATUS FOR THE SORTED OUTPUT FILE                       *
+009740******************************************************************
+009750 01  WS-OUTPUT-FILE-STATUS      PIC X(02) VALUE SPACES.
+009760         88  WS-OUTPUT-FILE-OK VALUE "00".
+009800
+009810******************************************************************
+009820*    FILE STATUS FOR THE OPTIONAL SORT CONTROL CARD               *
+009830******************************************************************
+009840 01  WS-CONTROL-FILE-STATUS     PIC X(02) VALUE SPACES.
+009850         88  WS-CONTROL-FILE-OK VALUE "00".
+009860
+009870******************************************************************
+009880*    DIRECTION THE SORT RUNS IN.  DEFAULTS TO ASCENDING AND IS    *
+009890*    ONLY CHANGED WHEN THE CONTROL CARD IS PRESENT AND ASKS FOR   *
+009900*    DESCENDING.  AMOUNT IS ALWAYS THE PRIMARY KEY; ID BREAKS     *
+009910*    TIES ON EQUAL AMOUNTS AND IS ALWAYS ASCENDING.               *
+009920******************************************************************
+009930 01  WS-SORT-DIRECTION          PIC X(01) VALUE "A".
+009940         88  WS-SORT-ASCENDING  VALUE "A".
+009950         88  WS-SORT-DESCENDING VALUE "D".
+009960
+009961******************************************************************
+009962*    LIMITS AND WORK FIELDS FOR THE PRE-SORT VALIDATION PASS       *
+009963******************************************************************
+009964     78  W-VALID-MIN-AMOUNT VALUE 1.
+009965     78  W-VALID-MAX-AMOUNT VALUE 99999.
+009966
+009967 01  W-M PIC S9(04) COMP VALUE 1.
+009968
+009969 01  WS-EXPECTED-CONTROL-TOTAL  PIC 9(08) VALUE ZERO.
+009970 01  WS-COMPUTED-CONTROL-TOTAL PIC 9(08) VALUE ZERO.
+999970 01  WS-EXPECTED-REC-COUNT      PIC 9(05) VALUE ZERO.
+999971 01  WS-DISP-ARR-COUNT          PIC 9(05) VALUE ZERO.
+009971
+009972 01  WS-VALIDATION-SWITCH       PIC X(01) VALUE "N".
+009973         88  WS-VALIDATION-FAILED VALUE "Y".
+009974         88  WS-VALIDATION-PASSED VALUE "N".
+009975
+999971******************************************************************
+999972*    FILE STATUS FOR THE VALIDATION EXCEPTION REPORT              *
+999973******************************************************************
+999974 01  WS-EXCEPTION-FILE-STATUS   PIC X(02) VALUE SPACES.
+999975         88  WS-EXCEPTION-FILE-OK VALUE "00".
 
-      ******************************************************************
-      *    Counters for array                                          *
-      ******************************************************************
-           01 W-I PIC S99 VALUE 1.
-           01 W-J PIC S99 VALUE 0.
-           01 W-K PIC S99 VALUE 1.
-           01 W-H PIC S99 VALUE 1.
+009976******************************************************************
+009977*    FILE STATUS FOR THE PRINT REPORT                             *
+009978******************************************************************
+009979 01  WS-REPORT-FILE-STATUS      PIC X(02) VALUE SPACES.
+009980         88  WS-REPORT-FILE-OK  VALUE "00".
+009981
+009982******************************************************************
+009983*    PAGE CONTROL FOR THE PRINT REPORT                            *
+009984******************************************************************
+009985     78  W-LINES-PER-PAGE VALUE 20.
+009986 01  WS-PAGE-NUM                PIC 9(04) VALUE ZERO.
+009987 01  WS-LINE-COUNT              PIC 9(04) VALUE ZERO.
+009988 01  WS-HDR-PAGE                PIC ZZZ9.
+009989
+009990******************************************************************
+009991*    AMOUNT STATISTICS COMPUTED OVER THE SORTED TABLE              *
+009992******************************************************************
+009993 01  WS-STAT-MIN                PIC 9(05) VALUE ZERO.
+009994 01  WS-STAT-MAX                PIC 9(05) VALUE ZERO.
+999960 01  WS-STAT-SUM                PIC 9(08) VALUE ZERO.
+009995 01  WS-STAT-AVG                PIC 9(05)V99 VALUE ZERO.
+009996 01  WS-STAT-MEDIAN             PIC 9(05)V9 VALUE ZERO.
+009997 01  WS-HDR-MIN                 PIC Z(4)9.
+009998 01  WS-HDR-MAX                 PIC Z(4)9.
+009999 01  WS-HDR-AVG                 PIC Z(4)9.99.
+010001 01  WS-HDR-MEDIAN              PIC Z(4)9.9.
+010002 01  W-HALF                     PIC S9(04) COMP VALUE ZERO.
+010003 01  W-REM                      PIC S9(04) COMP VALUE ZERO.
+010004 01  W-MED-IDX1                 PIC S9(04) COMP VALUE ZERO.
+010005 01  W-MED-IDX2                 PIC S9(04) COMP VALUE ZERO.
+010006
+010007******************************************************************
+010008*    FILE STATUS FOR THE AUDIT TRAIL, AND WORK FIELDS USED TO      *
+010009*    BUILD THE ONE AUDIT RECORD APPENDED AT THE END OF EACH RUN.   *
+010010******************************************************************
+010011 01  WS-AUDIT-FILE-STATUS       PIC X(02) VALUE SPACES.
+010012         88  WS-AUDIT-FILE-OK   VALUE "00".
+010013
+010014 01  WS-RUN-TIME                PIC 9(06) VALUE ZERO.
+010015 01  WS-AUD-SOURCE              PIC X(06) VALUE SPACES.
+010016
+010017******************************************************************
+010018*    CHECKPOINT/RESTART FOR THE SORT.  A CHECKPOINT IS WRITTEN     *
+010019*    EVERY W-CKPT-INTERVAL COMPLETED PASSES; ON THE NEXT RUN, IF   *
+010020*    A CHECKPOINT IS FOUND, THE SORT RESUMES FROM IT INSTEAD OF    *
+010021*    STARTING THE ARRAY OVER FROM SCRATCH.                         *
+010022******************************************************************
+010023     78  W-CKPT-INTERVAL VALUE 5.
+010024 01  W-PASS-COUNT               PIC S9(04) COMP VALUE ZERO.
+010025 01  WS-CHECKPOINT-FILE-STATUS  PIC X(02) VALUE SPACES.
+010026         88  WS-CHECKPOINT-FILE-OK      VALUE "00".
+010027 01  WS-RESTART-SWITCH          PIC X(01) VALUE "N".
+010028         88  WS-RESTARTED-FROM-CHECKPOINT VALUE "Y".
+010029         88  WS-NOT-RESTARTED              VALUE "N".
+010030
+010040 PROCEDURE DIVISION.
+010000 0000-MAINLINE SECTION.
+010100     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT.
+010200     PERFORM 2000-LOAD-ARRAY THRU 2000-LOAD-ARRAY-EXIT.
+010250     PERFORM 2500-VALIDATE-ARRAY THRU 2500-VALIDATE-ARRAY-EXIT.
+010300     PERFORM 4000-SORTING-ARRAY THRU 4000-SORTING-ARRAY-EXIT.
+010310     PERFORM 5000-COMPUTE-STATISTICS THRU
+010320         5000-COMPUTE-STATISTICS-EXIT.
+010330     PERFORM 6000-PRINT-REPORT THRU 6000-PRINT-REPORT-EXIT.
+010400     PERFORM 9000-TERMINATE THRU 9000-TERMINATE-EXIT.
+010410     IF WS-VALIDATION-FAILED
+010420         MOVE 4 TO RETURN-CODE
+010430     END-IF.
+010440     PERFORM 8000-WRITE-AUDIT-TRAIL THRU
+010450         8000-WRITE-AUDIT-TRAIL-EXIT.
+010500     GOBACK.
+010600
+010700 1000-INITIALIZE.
+010800******************************************************************
+010900*    SEED THE RANDOM NUMBER GENERATOR AND FIND OUT WHETHER A      *
+011000*    REAL INPUT FILE IS AVAILABLE FOR THIS RUN.                   *
+011100******************************************************************
+011200     MOVE FUNCTION RANDOM(FUNCTION SECONDS-PAST-MIDNIGHT) TO SEED.
+011210     MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY-DATE.
+011300
+011400     OPEN INPUT INPUT-FILE.
+011500     IF WS-INPUT-FILE-OK
+011600         SET WS-INPUT-FILE-PRESENT TO TRUE
+011700     ELSE
+011800         SET WS-INPUT-FILE-ABSENT TO TRUE
+011900     END-IF.
+011910
+011920     OPEN OUTPUT OUTPUT-FILE.
+011925     OPEN OUTPUT REPORT-FILE.
+999940     OPEN OUTPUT EXCEPTION-FILE.
+011930
+011940     OPEN INPUT CONTROL-FILE.
+011950     IF WS-CONTROL-FILE-OK
+011960         READ CONTROL-FILE
+999941         AT END
+999942             CONTINUE
+011970         NOT AT END
+999943             IF CTL-DIRECTION = "D"
+011980                 SET WS-SORT-DESCENDING TO TRUE
+011990             ELSE
+012000                 SET WS-SORT-ASCENDING TO TRUE
+012010             END-IF
+012015             MOVE CTL-CONTROL-TOTAL TO WS-EXPECTED-CONTROL-TOTAL
+999944             MOVE CTL-EXPECTED-COUNT TO WS-EXPECTED-REC-COUNT
+999945         END-READ
+012020         CLOSE CONTROL-FILE
+012030     END-IF.
+012040 1000-INITIALIZE-EXIT.
+012100     EXIT.
+012200
+012300 2000-LOAD-ARRAY.
+012400******************************************************************
+012500*    LOAD W-ARR EITHER FROM THE REAL INPUT FILE, OR - WHEN NO     *
+012600*    INPUT FILE IS PRESENT - FROM THE RANDOM TEST-MODE            *
+012700*    GENERATOR.  W-ARR-COUNT ENDS UP HOLDING HOWEVER MANY         *
+012750*    ENTRIES WERE ACTUALLY LOADED, NOT A FIXED TABLE SIZE.        *
+012800******************************************************************
+012900     IF WS-INPUT-FILE-PRESENT
+012910         MOVE ZERO TO W-ARR-COUNT
+013000         PERFORM 2100-READ-INPUT-FILE THRU
+013050             2100-READ-INPUT-FILE-EXIT
+013100             VARYING W-I FROM 1 BY 1 UNTIL
+013110                 WS-INPUT-FILE-AT-END OR W-I > W-MAX-ARR
+013200         CLOSE INPUT-FILE
+013300     ELSE
+013310         MOVE W-TEST-ARR-SIZE TO W-ARR-COUNT
+013400         PERFORM 3000-GENERATE-RANDOM-NUM THRU
+013500             3000-GENERATE-RANDOM-NUM-EXIT
+013600     END-IF.
+013700 2000-LOAD-ARRAY-EXIT.
+013800     EXIT.
+013900
+014000 2100-READ-INPUT-FILE.
+014100     IF NOT WS-INPUT-FILE-AT-END
+014200         READ INPUT-FILE
+014300             AT END
+014400                 SET WS-INPUT-FILE-AT-END TO TRUE
+014500         END-READ
+014600     END-IF.
+014700     IF NOT WS-INPUT-FILE-AT-END
+014800         MOVE IN-RECORD TO W-ARR-ENTRY(W-I)
+014810         ADD 1 TO W-ARR-COUNT
+014900         DISPLAY "INPUT RECORD:" W-ARR-ENTRY(W-I)
+015000     END-IF.
+015100 2100-READ-INPUT-FILE-EXIT.
+015200     EXIT.
+015300
+015310 2500-VALIDATE-ARRAY.
+015320******************************************************************
+015330*    RECONCILIATION PASS RUN BEFORE THE SORT.  CHECKS EACH ENTRY  *
+015340*    FOR AN OUT-OF-RANGE AMOUNT AND A DUPLICATE ID, AND ACCUMU-   *
+015350*    LATES A CONTROL TOTAL TO RECONCILE AGAINST THE CONTROL CARD *
+999901*    ALONGSIDE AN EXPECTED RECORD COUNT.  EXCEPTIONS ARE         *
+999902*    DISPLAYED AND ALSO WRITTEN TO THE EXCEPTION REPORT, BUT DO   *
+015370*    NOT STOP THE SORT - THEY ARE SIGNALLED TO THE CALLING JOB   *
+999903*    STEP VIA A NON-ZERO RETURN CODE INSTEAD.                    *
+015390******************************************************************
+015400     MOVE ZERO TO WS-COMPUTED-CONTROL-TOTAL.
+015410     PERFORM 2510-VALIDATE-ENTRY THRU 2510-VALIDATE-ENTRY-EXIT
+015420         VARYING W-I FROM 1 BY 1 UNTIL W-I > W-ARR-COUNT.
+015430     PERFORM 2520-CHECK-CONTROL-TOTAL THRU
+015440         2520-CHECK-CONTROL-TOTAL-EXIT.
+999904     PERFORM 2525-CHECK-RECORD-COUNT THRU
+999905         2525-CHECK-RECORD-COUNT-EXIT.
+015450 2500-VALIDATE-ARRAY-EXIT.
+015460     EXIT.
+015470
+015480 2510-VALIDATE-ENTRY.
+015490     ADD WA-AMOUNT(W-I) TO WS-COMPUTED-CONTROL-TOTAL.
+015500     IF WA-AMOUNT(W-I) < W-VALID-MIN-AMOUNT
+015510         OR WA-AMOUNT(W-I) > W-VALID-MAX-AMOUNT
+015520         DISPLAY "VALIDATION - AMOUNT OUT OF RANGE, ID "
+015530             WA-ID(W-I) " AMOUNT " WA-AMOUNT(W-I)
+999906         MOVE SPACES TO EXCP-LINE
+999907         STRING "AMOUNT OUT OF RANGE, ID " WA-ID(W-I)
+999908             " AMOUNT " WA-AMOUNT(W-I) DELIMITED BY SIZE
+999909             INTO EXCP-LINE
+999910         WRITE EXCP-LINE
+015540         SET WS-VALIDATION-FAILED TO TRUE
+015550     END-IF.
+015560     PERFORM 2515-CHECK-DUPLICATE-ID THRU
+015570         2515-CHECK-DUPLICATE-ID-EXIT
+015580         VARYING W-M FROM 1 BY 1 UNTIL W-M > W-ARR-COUNT.
+015590 2510-VALIDATE-ENTRY-EXIT.
+015600     EXIT.
+015610
+015620 2515-CHECK-DUPLICATE-ID.
+015630     IF W-M > W-I AND WA-ID(W-M) = WA-ID(W-I)
+015640         DISPLAY "VALIDATION - DUPLICATE ID " WA-ID(W-I)
+999911         MOVE SPACES TO EXCP-LINE
+999912         STRING "DUPLICATE ID " WA-ID(W-I) DELIMITED BY SIZE
+999913             INTO EXCP-LINE
+999914         WRITE EXCP-LINE
+015650         SET WS-VALIDATION-FAILED TO TRUE
+015660     END-IF.
+015670 2515-CHECK-DUPLICATE-ID-EXIT.
+015680     EXIT.
+015690
+015700 2520-CHECK-CONTROL-TOTAL.
+015710     IF WS-EXPECTED-CONTROL-TOTAL > ZERO
+015720         AND WS-COMPUTED-CONTROL-TOTAL NOT =
+015730             WS-EXPECTED-CONTROL-TOTAL
+015740         DISPLAY "VALIDATION - CONTROL TOTAL MISMATCH, EXPECTED "
+015750             WS-EXPECTED-CONTROL-TOTAL " COMPUTED "
+015760             WS-COMPUTED-CONTROL-TOTAL
+999915         MOVE SPACES TO EXCP-LINE
+999916         STRING "CONTROL TOTAL MISMATCH, EXPECTED "
+999917             WS-EXPECTED-CONTROL-TOTAL " COMPUTED "
+999918             WS-COMPUTED-CONTROL-TOTAL DELIMITED BY SIZE
+999919             INTO EXCP-LINE
+999920         WRITE EXCP-LINE
+015770         SET WS-VALIDATION-FAILED TO TRUE
+015780     END-IF.
+015790 2520-CHECK-CONTROL-TOTAL-EXIT.
+015800     EXIT.
 
-      ******************************************************************
-      *    Helper for swap numbers                                     *
-      ******************************************************************
-           01 W-SWAP PIC S99 VALUE 1.
-
-      ******************************************************************
-      *    Min and max number for "Random numbers"                     *
-      ******************************************************************
-           01 W-MIN-NUM PIC 99 VALUE 1.
-           01 W-MAX-NUM PIC 99 VALUE 99.
-           01 W-RAN-NUM PIC 99.
-
-      ******************************************************************
-      * Initialize seed for random generator                           *
-      ******************************************************************
-           01 SEED  PIC 9V999999999.
-
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-
-           PERFORM INIT-SEED.
-           PERFORM GENERATE-RANDOM-NUM.
-           PERFORM SORTING-ARRAY.
-           GOBACK.
-
-           INIT-SEED SECTION.
-           MOVE FUNCTION RANDOM(FUNCTION SECONDS-PAST-MIDNIGHT) TO SEED.
-
-           GENERATE-RANDOM-NUM SECTION.
-            PERFORM VARYING W-I FROM 1 BY 1 UNTIL W-I > W-LEN-ARR
-
-              PERFORM W-LEN-ARR TIMES
-              COMPUTE W-RAN-NUM = FUNCTION RANDOM *
-                            (W-MAX-NUM - W-MIN-NUM + 1) +
-                             W-MIN-NUM
-
-              END-PERFORM
-              MOVE W-RAN-NUM TO W-ARR(W-I)
-              DISPLAY 'RANDOM NUMBER:' W-ARR(W-I)
-            END-PERFORM.
-
-      *     PERFORM VARYING W-J from 1 by 1 until W-J > 10 - 1
-      *       DISPLAY 'W-ARR(j): ' arr(j)
-      *      DISPLAY 'W-ARR(j + 1 ): ' arr(j + 1)
-      *     END-PERFORM.
-
-           SORTING-ARRAY SECTION.
-
-           PERFORM UNTIL W-J > W-LEN-ARR
-             MOVE W-J TO W-K
-
-             PERFORM UNTIL W-K > W-LEN-ARR - 1
-
-               IF(W-ARR(W-K) > W-ARR(W-K + 1))
-                 MOVE W-ARR(W-K) TO W-SWAP
-                 MOVE W-ARR(W-K + 1) TO W-ARR(W-K)
-                 MOVE W-SWAP TO  W-ARR(W-K + 1)
-               END-IF
-
-               ADD 1 to W-K
-             END-PERFORM
-
-             ADD 1 to W-J
-           END-PERFORM
-
-           PERFORM VARYING W-H FROM 1 BY 1 UNTIL W-H > W-LEN-ARR
-           DISPLAY 'Sorted: ' W-ARR(W-H)
-           END-PERFORM.
+999921 2525-CHECK-RECORD-COUNT.
+999922******************************************************************
+999923*    COMPARES THE NUMBER OF RECORDS ACTUALLY LOADED AGAINST AN    *
+999924*    EXPECTED COUNT SUPPLIED ON THE CONTROL CARD, SO A SHORT OR   *
+999925*    CORRUPT EXTRACT IS CAUGHT EVEN WHEN ITS AMOUNTS HAPPEN TO    *
+999926*    STILL SUM TO THE EXPECTED CONTROL TOTAL.                     *
+999927******************************************************************
+999928     IF WS-EXPECTED-REC-COUNT > ZERO
+999929         AND W-ARR-COUNT NOT = WS-EXPECTED-REC-COUNT
+999939         MOVE W-ARR-COUNT TO WS-DISP-ARR-COUNT
+999930         DISPLAY "VALIDATION - RECORD COUNT MISMATCH, EXPECTED "
+999931             WS-EXPECTED-REC-COUNT " ACTUAL " WS-DISP-ARR-COUNT
+999932         MOVE SPACES TO EXCP-LINE
+999933         STRING "RECORD COUNT MISMATCH, EXPECTED "
+999934             WS-EXPECTED-REC-COUNT " ACTUAL " WS-DISP-ARR-COUNT
+999935             DELIMITED BY SIZE INTO EXCP-LINE
+999936         WRITE EXCP-LINE
+999937         SET WS-VALIDATION-FAILED TO TRUE
+999938     END-IF.
+999939 2525-CHECK-RECORD-COUNT-EXIT.
+999940     EXIT.
+015810
+015820 3000-GENERATE-RANDOM-NUM.
+015500     PERFORM VARYING W-I FROM 1 BY 1 UNTIL W-I > W-ARR-COUNT
+015600
+015700       PERFORM W-ARR-COUNT TIMES
+015800       COMPUTE W-RAN-NUM = FUNCTION RANDOM *
+015900                     (W-MAX-NUM - W-MIN-NUM + 1) +
+016000                      W-MIN-NUM
+016100
+016200       END-PERFORM
+016210       ADD 1 TO WS-TEST-ID-NUM
+016220       MOVE W-RAN-NUM TO WA-AMOUNT(W-I)
+016230       STRING "TST" WS-TEST-ID-NUM DELIMITED BY SIZE
+016240           INTO WA-ID(W-I)
+016250       MOVE WS-TODAY-DATE TO WA-DATE(W-I)
+016400       DISPLAY "RANDOM NUMBER:" W-ARR-ENTRY(W-I)
+016500     END-PERFORM.
+016600 3000-GENERATE-RANDOM-NUM-EXIT.
+016700     EXIT.
+016800
+016900 4000-SORTING-ARRAY.
+016800******************************************************************
+016810*    EACH PASS BUBBLES THE LARGEST REMAINING AMOUNT UP TO         *
+016820*    W-LIMIT, SO THE INNER LOOP'S UPPER BOUND SHRINKS FROM THE    *
+016830*    BACK OF THE TABLE ON EVERY PASS.  ONCE A COMPLETE PASS       *
+016840*    MAKES NO SWAPS THE TABLE IS ALREADY IN ORDER AND THE SORT    *
+016850*    STOPS WITHOUT RUNNING THE REMAINING PASSES.  IF A CHECKPOINT *
+016855*    FROM AN INTERRUPTED RUN IS FOUND, THE SORT RESUMES FROM IT   *
+016856*    INSTEAD OF STARTING THE PASSES OVER.                         *
+016860******************************************************************
+016865     PERFORM 4050-RESTORE-CHECKPOINT THRU
+016866         4050-RESTORE-CHECKPOINT-EXIT.
+016867     IF WS-NOT-RESTARTED
+017000         MOVE W-ARR-COUNT TO W-LIMIT
+017050         SET WS-SWAP-OCCURRED TO TRUE
+016868     END-IF.
+016869     MOVE ZERO TO W-PASS-COUNT.
+017100     PERFORM 4100-SORT-PASS THRU 4100-SORT-PASS-EXIT
+017150         UNTIL WS-NO-SWAP-OCCURRED OR W-LIMIT < 2.
+016870     PERFORM 4300-CLEAR-CHECKPOINT THRU
+016871         4300-CLEAR-CHECKPOINT-EXIT.
+018700 4000-SORTING-ARRAY-EXIT.
+018800     EXIT.
+018810
+016872 4050-RESTORE-CHECKPOINT.
+016873******************************************************************
+016874*    IF THE PRIOR RUN LEFT A CHECKPOINT BEHIND, RESTORE THE ARRAY  *
+016875*    AND PASS STATE FROM IT SO THIS RUN PICKS UP WHERE THAT ONE    *
+016876*    LEFT OFF.  A MISSING OR EMPTY CHECKPOINT FILE MEANS THERE IS  *
+016877*    NOTHING TO RESUME, WHICH IS THE NORMAL CASE FOR MOST RUNS.    *
+999946*    THE CHECKPOINT'S RECORD COUNT AND BATCH TOTAL ARE COMPARED    *
+999947*    AGAINST THIS RUN'S FRESHLY LOADED AND VALIDATED DATA BEFORE   *
+999948*    ANYTHING IS RESTORED - A CHECKPOINT LEFT OVER FROM A          *
+999949*    DIFFERENT BATCH IS REFUSED AND THIS RUN SORTS FROM SCRATCH.   *
+016878******************************************************************
+016879     SET WS-NOT-RESTARTED TO TRUE.
+016880     OPEN INPUT CHECKPOINT-FILE.
+016881     IF WS-CHECKPOINT-FILE-OK
+016882         READ CHECKPOINT-FILE
+016883         NOT AT END
+999950             IF CKPT-ARR-COUNT = W-ARR-COUNT
+999951                 AND CKPT-BATCH-TOTAL = WS-COMPUTED-CONTROL-TOTAL
+016885                 MOVE CKPT-LIMIT TO W-LIMIT
+016886                 MOVE CKPT-SWAP-SWITCH TO WS-SWAP-SWITCH
+999952                 MOVE CKPT-DIRECTION TO WS-SORT-DIRECTION
+016887                 PERFORM 4060-RESTORE-ENTRY THRU
+016888                     4060-RESTORE-ENTRY-EXIT
+016889                     VARYING W-I FROM 1 BY 1
+016890                     UNTIL W-I > W-ARR-COUNT
+016891                 SET WS-RESTARTED-FROM-CHECKPOINT TO TRUE
+016892                 DISPLAY "RESUMING SORT FROM CHECKPOINT, LIMIT="
+016893                     W-LIMIT
+999953             ELSE
+999954                 DISPLAY "CHECKPOINT DOES NOT MATCH THIS RUN'S "
+999955                     "BATCH - IGNORING AND SORTING FROM SCRATCH"
+999956             END-IF
+016894         END-READ
+016895         CLOSE CHECKPOINT-FILE
+016896     END-IF.
+016897 4050-RESTORE-CHECKPOINT-EXIT.
+016898     EXIT.
+016899
+016905 4060-RESTORE-ENTRY.
+016901     MOVE CKPT-ENTRY(W-I) TO W-ARR-ENTRY(W-I).
+016902 4060-RESTORE-ENTRY-EXIT.
+016903     EXIT.
+016904
+018820 4100-SORT-PASS.
+018830     SET WS-NO-SWAP-OCCURRED TO TRUE.
+018840     MOVE 1 TO W-K.
+018850     PERFORM UNTIL W-K > W-LIMIT - 1
+018860
+018865         IF ((WS-SORT-ASCENDING
+018866                 AND WA-AMOUNT(W-K) > WA-AMOUNT(W-K + 1))
+018867             OR (WS-SORT-DESCENDING
+018868                 AND WA-AMOUNT(W-K) < WA-AMOUNT(W-K + 1))
+018869             OR (WA-AMOUNT(W-K) = WA-AMOUNT(W-K + 1)
+018870                 AND WA-ID(W-K) > WA-ID(W-K + 1)))
+018880             MOVE W-ARR-ENTRY(W-K) TO W-SWAP-REC
+018890             MOVE W-ARR-ENTRY(W-K + 1) TO W-ARR-ENTRY(W-K)
+018900             MOVE W-SWAP-REC TO W-ARR-ENTRY(W-K + 1)
+018910             SET WS-SWAP-OCCURRED TO TRUE
+018920         END-IF
+018930
+018940         ADD 1 TO W-K
+018950     END-PERFORM.
+018960
+018970     SUBTRACT 1 FROM W-LIMIT.
+018971     ADD 1 TO W-PASS-COUNT.
+018972     IF W-PASS-COUNT >= W-CKPT-INTERVAL
+018973         PERFORM 4200-WRITE-CHECKPOINT THRU
+018974             4200-WRITE-CHECKPOINT-EXIT
+018975         MOVE ZERO TO W-PASS-COUNT
+018976     END-IF.
+018980 4100-SORT-PASS-EXIT.
+018990     EXIT.
+018991
+018992 4200-WRITE-CHECKPOINT.
+018993******************************************************************
+018994*    SAVES ENOUGH STATE - THE ARRAY CONTENTS, THE CURRENT INNER-   *
+018995*    LOOP LIMIT, AND THE SWAP SWITCH - TO RESUME THE SORT FROM     *
+018996*    THIS POINT IF THE JOB IS INTERRUPTED BEFORE IT FINISHES.      *
+999957*    THE SORT DIRECTION AND THIS BATCH'S CONTROL TOTAL ARE SAVED   *
+999958*    TOO, SO A RESTART CAN TELL WHETHER A FOUND CHECKPOINT STILL   *
+999959*    BELONGS TO THE BATCH BEING SORTED.                            *
+018997*    OPEN OUTPUT REPLACES ANY EARLIER CHECKPOINT WITH THIS MORE-   *
+018998*    COMPLETE ONE.                                                 *
+018999******************************************************************
+019001     OPEN OUTPUT CHECKPOINT-FILE.
+019002     MOVE SPACES TO CKPT-RECORD.
+019003     MOVE W-ARR-COUNT TO CKPT-ARR-COUNT.
+019004     MOVE W-LIMIT TO CKPT-LIMIT.
+019005     MOVE WS-SWAP-SWITCH TO CKPT-SWAP-SWITCH.
+999960     MOVE WS-SORT-DIRECTION TO CKPT-DIRECTION.
+999961     MOVE WS-COMPUTED-CONTROL-TOTAL TO CKPT-BATCH-TOTAL.
+019006     PERFORM 4210-SAVE-ENTRY THRU 4210-SAVE-ENTRY-EXIT
+019007         VARYING W-I FROM 1 BY 1 UNTIL W-I > W-ARR-COUNT.
+019008     WRITE CKPT-RECORD.
+019009     CLOSE CHECKPOINT-FILE.
+019010     DISPLAY "CHECKPOINT WRITTEN, LIMIT=" W-LIMIT.
+019011 4200-WRITE-CHECKPOINT-EXIT.
+019012     EXIT.
+019013
+019014 4210-SAVE-ENTRY.
+019015     MOVE W-ARR-ENTRY(W-I) TO CKPT-ENTRY(W-I).
+019016 4210-SAVE-ENTRY-EXIT.
+019017     EXIT.
+019018
+019019 4300-CLEAR-CHECKPOINT.
+019020******************************************************************
+019021*    THE SORT FINISHED NORMALLY, SO ANY CHECKPOINT LEFT OVER FROM  *
+019022*    AN EARLIER, INTERRUPTED RUN NO LONGER APPLIES.  OPENING THE   *
+019023*    FILE FOR OUTPUT AND CLOSING IT RIGHT AWAY LEAVES IT EMPTY, SO *
+019024*    THE NEXT RUN FINDS NOTHING TO RESUME AND STARTS A FRESH SORT. *
+019025******************************************************************
+019026     OPEN OUTPUT CHECKPOINT-FILE.
+019027     CLOSE CHECKPOINT-FILE.
+019028 4300-CLEAR-CHECKPOINT-EXIT.
+019029     EXIT.
+018991
+019000 5000-COMPUTE-STATISTICS.
+019005******************************************************************
+019010*    MIN, MAX, AVERAGE AND MEDIAN AMOUNT OVER THE SORTED TABLE.   *
+999962*    THE AMOUNTS ARE SUMMED FRESH FROM THE POST-SORT TABLE FOR     *
+999963*    THE AVERAGE, RATHER THAN REUSING THE VALIDATION-TIME CONTROL  *
+999964*    TOTAL, SO A CHECKPOINT RESTORE THAT CHANGES THE ARRAY CANNOT  *
+999965*    LEAVE THE AVERAGE OUT OF STEP WITH THE TABLE IT IS STATED TO  *
+999966*    DESCRIBE.  MIN/MAX ARE POSITION-INDEPENDENT SO THEY COME OUT  *
+019030*    RIGHT REGARDLESS OF SORT DIRECTION.                          *
+019035******************************************************************
+019040     MOVE W-VALID-MAX-AMOUNT TO WS-STAT-MIN.
+019045     MOVE ZERO TO WS-STAT-MAX.
+999967     MOVE ZERO TO WS-STAT-SUM.
+019050     PERFORM 5010-FIND-MIN-MAX THRU 5010-FIND-MIN-MAX-EXIT
+019055         VARYING W-I FROM 1 BY 1 UNTIL W-I > W-ARR-COUNT.
+019060
+019065     COMPUTE WS-STAT-AVG ROUNDED =
+999968         WS-STAT-SUM / W-ARR-COUNT.
+019075
+019080     PERFORM 5020-COMPUTE-MEDIAN THRU 5020-COMPUTE-MEDIAN-EXIT.
+019085 5000-COMPUTE-STATISTICS-EXIT.
+019090     EXIT.
+019095
+019100 5010-FIND-MIN-MAX.
+019105     IF WA-AMOUNT(W-I) < WS-STAT-MIN
+019110         MOVE WA-AMOUNT(W-I) TO WS-STAT-MIN
+019115     END-IF.
+019120     IF WA-AMOUNT(W-I) > WS-STAT-MAX
+019125         MOVE WA-AMOUNT(W-I) TO WS-STAT-MAX
+019130     END-IF.
+999969     ADD WA-AMOUNT(W-I) TO WS-STAT-SUM.
+019135 5010-FIND-MIN-MAX-EXIT.
+019140     EXIT.
+019145
+019150 5020-COMPUTE-MEDIAN.
+019155******************************************************************
+019160*    THE TWO MIDDLE TABLE POSITIONS HOLD THE SAME PAIR OF VALUES  *
+019165*    WHETHER THE TABLE WAS SORTED ASCENDING OR DESCENDING, SO THE *
+019170*    MEDIAN CAN BE TAKEN DIRECTLY FROM THOSE POSITIONS WITHOUT    *
+019175*    CARING WHICH DIRECTION WAS USED.                             *
+019180******************************************************************
+019185     DIVIDE W-ARR-COUNT BY 2 GIVING W-HALF REMAINDER W-REM.
+019190     IF W-REM = 0
+019195         MOVE W-HALF TO W-MED-IDX1
+019200         ADD 1 TO W-HALF GIVING W-MED-IDX2
+019205         COMPUTE WS-STAT-MEDIAN ROUNDED =
+019210             (WA-AMOUNT(W-MED-IDX1) + WA-AMOUNT(W-MED-IDX2)) / 2
+019215     ELSE
+019220         ADD 1 TO W-HALF GIVING W-MED-IDX1
+019225         MOVE WA-AMOUNT(W-MED-IDX1) TO WS-STAT-MEDIAN
+019230     END-IF.
+019235 5020-COMPUTE-MEDIAN-EXIT.
+019240     EXIT.
+019245
+019250 6000-PRINT-REPORT.
+019255******************************************************************
+019260*    WRITES THE PAGED, HEADED DETAIL REPORT FOLLOWED BY THE       *
+019265*    STATISTICS SUMMARY ON A PAGE OF ITS OWN.                     *
+019270******************************************************************
+019275     MOVE ZERO TO WS-PAGE-NUM.
+019280     MOVE W-LINES-PER-PAGE TO WS-LINE-COUNT.
+019285     PERFORM 6200-PRINT-DETAIL-LINE THRU
+019290         6200-PRINT-DETAIL-LINE-EXIT
+019295         VARYING W-H FROM 1 BY 1 UNTIL W-H > W-ARR-COUNT.
+019300     PERFORM 6300-PRINT-STATISTICS THRU 6300-PRINT-STATISTICS-EXIT.
+019305 6000-PRINT-REPORT-EXIT.
+019310     EXIT.
+019315
+019320 6100-PRINT-HEADERS.
+019325     ADD 1 TO WS-PAGE-NUM.
+019330     MOVE WS-PAGE-NUM TO WS-HDR-PAGE.
+019335     MOVE SPACES TO RPT-LINE.
+019340     MOVE "BUBBLE SORT - SORTED RESULTS REPORT" TO RPT-LINE.
+019345     WRITE RPT-LINE AFTER ADVANCING PAGE.
+019350     MOVE SPACES TO RPT-LINE.
+019355     STRING "PAGE " WS-HDR-PAGE DELIMITED BY SIZE INTO RPT-LINE.
+019360     WRITE RPT-LINE AFTER ADVANCING 1 LINE.
+019365     MOVE SPACES TO RPT-LINE.
+019370     WRITE RPT-LINE AFTER ADVANCING 1 LINE.
+019375     MOVE SPACES TO RPT-LINE.
+019380     MOVE "ID         AMOUNT      DATE" TO RPT-LINE.
+019385     WRITE RPT-LINE AFTER ADVANCING 1 LINE.
+019390     MOVE ZERO TO WS-LINE-COUNT.
+019395 6100-PRINT-HEADERS-EXIT.
+019400     EXIT.
+019405
+019410 6200-PRINT-DETAIL-LINE.
+019415     IF WS-LINE-COUNT >= W-LINES-PER-PAGE
+019420         PERFORM 6100-PRINT-HEADERS THRU 6100-PRINT-HEADERS-EXIT
+019425     END-IF.
+019430     MOVE SPACES TO RPT-DETAIL-LINE.
+019435     MOVE WA-ID(W-H) TO RPT-DET-ID.
+019440     MOVE WA-AMOUNT(W-H) TO RPT-DET-AMOUNT.
+019445     MOVE WA-DATE(W-H) TO RPT-DET-DATE.
+019450     WRITE RPT-LINE FROM RPT-DETAIL-LINE AFTER ADVANCING 1 LINE.
+019455     ADD 1 TO WS-LINE-COUNT.
+019460 6200-PRINT-DETAIL-LINE-EXIT.
+019465     EXIT.
+019470
+019475 6300-PRINT-STATISTICS.
+019480     MOVE WS-STAT-MIN TO WS-HDR-MIN.
+019485     MOVE WS-STAT-MAX TO WS-HDR-MAX.
+019490     MOVE WS-STAT-AVG TO WS-HDR-AVG.
+019495     MOVE WS-STAT-MEDIAN TO WS-HDR-MEDIAN.
+019500
+019505     MOVE SPACES TO RPT-LINE.
+019510     WRITE RPT-LINE AFTER ADVANCING PAGE.
+019515     MOVE SPACES TO RPT-LINE.
+019520     MOVE "AMOUNT STATISTICS" TO RPT-LINE.
+019525     WRITE RPT-LINE AFTER ADVANCING 1 LINE.
+019530     MOVE SPACES TO RPT-LINE.
+019535     WRITE RPT-LINE AFTER ADVANCING 1 LINE.
+019540
+019545     MOVE SPACES TO RPT-LINE.
+019550     STRING "MINIMUM AMOUNT . . . . . " WS-HDR-MIN
+019555         DELIMITED BY SIZE INTO RPT-LINE.
+019560     WRITE RPT-LINE AFTER ADVANCING 1 LINE.
+019565
+019570     MOVE SPACES TO RPT-LINE.
+019575     STRING "MAXIMUM AMOUNT . . . . . " WS-HDR-MAX
+019580         DELIMITED BY SIZE INTO RPT-LINE.
+019585     WRITE RPT-LINE AFTER ADVANCING 1 LINE.
+019590
+019595     MOVE SPACES TO RPT-LINE.
+019600     STRING "AVERAGE AMOUNT . . . . . " WS-HDR-AVG
+019605         DELIMITED BY SIZE INTO RPT-LINE.
+019610     WRITE RPT-LINE AFTER ADVANCING 1 LINE.
+019615
+019620     MOVE SPACES TO RPT-LINE.
+019625     STRING "MEDIAN AMOUNT . . . . .  " WS-HDR-MEDIAN
+019630         DELIMITED BY SIZE INTO RPT-LINE.
+019635     WRITE RPT-LINE AFTER ADVANCING 1 LINE.
+019640 6300-PRINT-STATISTICS-EXIT.
+019645     EXIT.
+019650
+019660 8000-WRITE-AUDIT-TRAIL.
+019665******************************************************************
+019670*    APPENDS ONE SUMMARY RECORD FOR THIS RUN TO THE PERSISTENT    *
+019675*    AUDIT LOG.  OPEN EXTEND ADDS TO WHATEVER IS ALREADY THERE;   *
+019680*    ON THE VERY FIRST RUN, WHEN THE LOG DOES NOT EXIST YET, IT   *
+019685*    FALLS BACK TO OPEN OUTPUT TO CREATE IT.                      *
+019690******************************************************************
+019695     OPEN EXTEND AUDIT-FILE.
+019700     IF NOT WS-AUDIT-FILE-OK
+019705         OPEN OUTPUT AUDIT-FILE
+019710     END-IF.
+019715
+019716     MOVE SPACES TO AUDIT-RECORD.
+019720     MOVE WS-TODAY-DATE TO AUD-RUN-DATE.
+019725     MOVE FUNCTION CURRENT-DATE(9:6) TO WS-RUN-TIME.
+019730     MOVE WS-RUN-TIME TO AUD-RUN-TIME.
+019735
+019740     IF WS-INPUT-FILE-PRESENT
+019745         MOVE "FILE" TO WS-AUD-SOURCE
+019750     ELSE
+019755         MOVE "RANDOM" TO WS-AUD-SOURCE
+019760     END-IF.
+019765     MOVE WS-AUD-SOURCE TO AUD-SOURCE.
+019770
+019775     MOVE WS-SORT-DIRECTION TO AUD-DIRECTION.
+019780     MOVE W-ARR-COUNT TO AUD-REC-COUNT.
+019785     IF WS-VALIDATION-FAILED
+019790         MOVE "FAIL" TO AUD-VALIDATION
+019795     ELSE
+019800         MOVE "PASS" TO AUD-VALIDATION
+019805     END-IF.
+019810     MOVE RETURN-CODE TO AUD-RETURN-CODE.
+019815
+019820     WRITE AUDIT-RECORD.
+019825     CLOSE AUDIT-FILE.
+019830 8000-WRITE-AUDIT-TRAIL-EXIT.
+019835     EXIT.
+019840
+020000 9000-TERMINATE.
+020010     PERFORM VARYING W-H FROM 1 BY 1 UNTIL W-H > W-ARR-COUNT
+020020         DISPLAY "SORTED: " W-ARR-ENTRY(W-H)
+020030         MOVE SPACES TO OUT-RECORD
+020040         MOVE W-ARR-ENTRY(W-H) TO OUT-RECORD
+020050         WRITE OUT-RECORD
+020060     END-PERFORM.
+020070
+020080     CLOSE OUTPUT-FILE.
+020090     CLOSE REPORT-FILE.
+999972     CLOSE EXCEPTION-FILE.
+020100 9000-TERMINATE-EXIT.
+020110     EXIT.
