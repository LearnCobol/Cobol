@@ -0,0 +1,20 @@
+000100******************************************************************
+000200* COPYBOOK.    SRTENT                                             *
+000300* AUTHOR.      D.MAINT                                            *
+000400* DATE-WRITTEN. 08/08/2026                                        *
+000500*-----------------------------------------------------------------*
+000600* SAME FIELDS AS SRTREC, ONE LEVEL DEEPER, FOR USE AS THE ENTRY   *
+000700* OF AN OCCURS TABLE, E.G.                                        *
+000800*                                                                 *
+000900*     01  W-ARR-TABLE.                                            *
+001000*         05  W-ARR-ENTRY OCCURS W-LEN-ARR TIMES.                 *
+001100*             COPY SRTENT REPLACING ==SR-AMOUNT== BY ==WA-AMOUNT==*
+001200*                 ==SR-ID== BY ==WA-ID== ==SR-DATE== BY ==WA-DATE==*
+001300*-----------------------------------------------------------------*
+001400* MODIFICATION HISTORY                                            *
+001500*  DATE       INIT  DESCRIPTION                                   *
+001600*  08/08/2026 DLM   ORIGINAL COPYBOOK.                             *
+001700******************************************************************
+001800     10  SR-AMOUNT              PIC 9(05).
+001900     10  SR-ID                  PIC X(10).
+002000     10  SR-DATE                PIC 9(08).
