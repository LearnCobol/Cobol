@@ -0,0 +1,25 @@
+000100******************************************************************
+000200* COPYBOOK.    SRTREC                                             *
+000300* AUTHOR.      D.MAINT                                            *
+000400* DATE-WRITTEN. 08/08/2026                                        *
+000500*-----------------------------------------------------------------*
+000600* COMMON DETAIL RECORD LAYOUT FOR THE BATCH SORT SUITE.  CARRIES  *
+000700* THE SORT KEY (AMOUNT) PLUS THE ID AND DATE THAT MUST TRAVEL     *
+000800* ALONG WITH IT.  COPY THIS MEMBER DIRECTLY UNDER AN 01-LEVEL     *
+000900* RECORD (FD RECORDS, SWAP HOLDING AREAS) AND USE REPLACING TO    *
+001000* GIVE THE FIELDS A DATA-NAME PREFIX OF YOUR OWN, E.G.            *
+001100*                                                                 *
+001200*     01  IN-RECORD.                                              *
+001300*         COPY SRTREC REPLACING ==SR-AMOUNT== BY ==IN-AMOUNT==    *
+001400*             ==SR-ID== BY ==IN-ID== ==SR-DATE== BY ==IN-DATE==.  *
+001500*                                                                 *
+001600* WHEN THE SAME LAYOUT IS NEEDED ONE LEVEL DEEPER - E.G. AS THE   *
+001700* ENTRY OF AN OCCURS TABLE - COPY SRTENT INSTEAD.                 *
+001800*-----------------------------------------------------------------*
+001900* MODIFICATION HISTORY                                            *
+002000*  DATE       INIT  DESCRIPTION                                   *
+002100*  08/08/2026 DLM   ORIGINAL COPYBOOK.                             *
+002200******************************************************************
+002300     05  SR-AMOUNT              PIC 9(05).
+002400     05  SR-ID                  PIC X(10).
+002500     05  SR-DATE                PIC 9(08).
